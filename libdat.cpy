@@ -1,16 +1,16 @@
       *-----------------------------------------------------------------
       *--- Copy for libdat library -------------------------------------
-      *--- All date format are SSYYMMDD --------------------------------
+      *--- All date format are YYYYMMDD (4 digit year) -----------------
       *-----------------------------------------------------------------
        01  libdat-buffer.
            02 libdat-datin1            pic 9(8).
            02 libdat-datin2            pic 9(8).
            02 libdat-nbrday            pic 9(3).
-      * --- (FR)ench default, (EN)glish
+      * --- (FR)ench default, (EN)glish, (ES)panish
            02 libdat-codlng            pic X(2).
       * --- (F)rench format (DD/MM/AAAA) default
       * --- (L)ong format (ex: Monday 12 january 2016)
-      * --- (S)hort format (ex: Mon. 12 jan. 16)
+      * --- (S)hort format (ex: Mon. 12 jan. 2016)
       * --- (E)nglish format (AAAA/MM/DD)
       * --- (U)s format (MM/DD/AAAA)
            02 libdat-format            pic X.
@@ -25,3 +25,7 @@
       * --- 5 - format error use default
       * --- 6 - overflow more than 999 day result
            02 libdat-return            PIC 9.
+      * --- Y - log to AUDLOG whenever libdat-return not = 0
+           02 libdat-audit             pic X.
+      * --- calling program name, carried onto the AUDLOG record
+           02 libdat-caller            pic X(8).
