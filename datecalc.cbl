@@ -0,0 +1,426 @@
+      *-----------------------------------------------------------------
+      *--- DESCRIPTION -------------------------------------------------
+      *--- Copyright Vin0u@2026 ----------------------------------------
+      *--- Batch driver for the libdate library -------------------------
+      *--- Reads a transaction file of date-calculation requests, ------
+      *--- calls the matching libdate entry for each one, and prints ---
+      *--- a report with the computed result and return code, plus  ---
+      *--- a trailer count of errors by return-code value.           ---
+      *-----------------------------------------------------------------
+       identification division.
+       program-id.    datecalc.
+       author.        Vin0u.
+       date-written.  08-08-2026.
+
+       environment division.
+       input-output section.
+       file-control.
+           select tran-file assign to "TRANFILE"
+               organization is sequential
+               file status is w-transts.
+           select rept-file assign to "REPRT"
+               organization is sequential
+               file status is w-reptsts.
+      * --- Checkpoint : just a run-in-progress/clean flag; the      ---
+      * --- resume point itself is re-derived from REPRT (see        ---
+      * --- rea-rept-tally), not carried in this file.               ---
+           select ckpt-file assign to "CKPFILE"
+               organization is sequential
+               file status is w-ckptsts.
+
+       data division.
+       file section.
+       fd  tran-file.
+           copy "dtctran.cpy".
+      *
+       fd  rept-file.
+       01  rpt-line                    pic x(132).
+      *
+       fd  ckpt-file.
+       01  ckp-record.
+           02 ckp-status               pic x.
+      * --- R = restart pending, C = last run completed clean ---
+
+       working-storage section.
+      *
+       77  w-transts                   pic xx.
+       77  w-reptsts                   pic xx.
+       77  w-ckptsts                   pic xx.
+       77  w-badfil                    pic x(8).
+       77  w-badsts                    pic xx.
+       77  w-eof                       pic x     value "N".
+       77  w-tlyeof                    pic x     value "N".
+       77  w-rcidx                     pic 99.
+       77  w-cnt-tot                   pic 9(7)  value 0.
+       77  w-restart                   pic x     value "N".
+       77  w-skpidx                    pic 9(7).
+      *
+      * --- one bucket per libdat-return value 0-6, plus 9 for a  ---
+      * --- function code this driver itself doesn't recognize   ---
+      * --- (7-8 unused/reserved, kept for alignment with return) ---
+       01  w-cnt-rc.
+           02 w-cnt-rc-t                pic 9(7) occurs 10 value 0.
+      *
+           copy "libdat.cpy".
+
+      * --- Report lines ---
+       01  w-rpthdr1.
+           02 filler                   pic x(30) value
+             "DATECALC - BATCH DATE REPORT".
+      *
+       01  w-rpthdr2.
+           02 filler                   pic x(4)  value "FNC ".
+           02 filler                   pic x(9)  value "DATIN1  ".
+           02 filler                   pic x(9)  value "DATIN2  ".
+           02 filler                   pic x(4)  value "NBR ".
+           02 filler                   pic x(3)  value "LG ".
+           02 filler                   pic x(2)  value "F ".
+           02 filler                   pic x(9)  value "DATRST  ".
+           02 filler                   pic x(4)  value "NBR ".
+           02 filler                   pic x(30) value "STRRST".
+           02 filler                   pic x(3)  value "RC".
+      *
+       01  w-rptdtl.
+           02 w-rd-fnc                 pic x(3).
+           02 filler                   pic x     value space.
+           02 w-rd-datin1               pic 9(8).
+           02 filler                   pic x     value space.
+           02 w-rd-datin2               pic 9(8).
+           02 filler                   pic x     value space.
+           02 w-rd-nbrday               pic 9(3).
+           02 filler                   pic x     value space.
+           02 w-rd-codlng               pic x(2).
+           02 filler                   pic x     value space.
+           02 w-rd-format               pic x.
+           02 filler                   pic x     value space.
+           02 w-rd-datrst               pic 9(8).
+           02 filler                   pic x     value space.
+           02 w-rd-nbrrst               pic 9(3).
+           02 filler                   pic x     value space.
+           02 w-rd-strrst               pic x(30).
+           02 filler                   pic x     value space.
+           02 w-rd-return               pic 9.
+      *
+       01  w-rpttrl1.
+           02 filler                   pic x(20) value
+             "TOTAL RECORDS READ:".
+           02 w-rt-tot                 pic zzz,zz9.
+      *
+       01  w-rpttrl2.
+           02 filler                   pic x(28) value
+             "RETURN CODE      OCCURRENCES".
+      *
+       01  w-rpttrl3.
+           02 w-rt-rc                  pic 9.
+           02 filler                   pic x(15) value spaces.
+           02 w-rt-cnt                 pic zzz,zz9.
+
+      * -----------------------
+      * --- Loading library ---
+      * -----------------------
+       procedure division.
+
+       main-line.
+           perform ini-checkpoint thru end-ini-checkpoint.
+           open input  tran-file.
+           if w-transts not = "00"
+              move "TRANFILE"           to w-badfil
+              move w-transts            to w-badsts
+              go to abend-open
+           end-if.
+           if w-restart = "Y"
+              perform rea-rept-tally thru end-rea-rept-tally
+              open extend  rept-file
+              if w-reptsts not = "00"
+                 move "REPRT"           to w-badfil
+                 move w-reptsts         to w-badsts
+                 go to abend-open
+              end-if
+              perform skp-trans thru end-skp-trans
+           else
+              move 0                   to w-cnt-tot
+              move 0                   to w-cnt-rc-t(1) w-cnt-rc-t(2)
+                                          w-cnt-rc-t(3) w-cnt-rc-t(4)
+                                          w-cnt-rc-t(5) w-cnt-rc-t(6)
+                                          w-cnt-rc-t(7) w-cnt-rc-t(8)
+                                          w-cnt-rc-t(9) w-cnt-rc-t(10)
+              open output  rept-file
+              if w-reptsts not = "00"
+                 move "REPRT"           to w-badfil
+                 move w-reptsts         to w-badsts
+                 go to abend-open
+              end-if
+              perform wrt-header thru end-wrt-header
+              perform wrt-checkpoint thru end-wrt-checkpoint
+           end-if.
+           perform rea-trans thru end-rea-trans.
+           if w-eof not = "Y"
+              perform process-loop thru end-process-loop
+           end-if.
+           perform wrt-trailer thru end-wrt-trailer.
+           perform fin-checkpoint thru end-fin-checkpoint.
+           close tran-file.
+           close rept-file.
+           stop run.
+
+      * ------------------------------------------------
+      * --- One transaction/read pair, repeated until  ---
+      * --- TRANFILE is exhausted.                     ---
+      * ------------------------------------------------
+       process-loop.
+           perform prc-trans thru end-prc-trans.
+           perform rea-trans thru end-rea-trans.
+           if w-eof not = "Y"          go to process-loop.
+       end-process-loop.
+
+      * ------------------------------------------------
+      * --- A required file (TRANFILE/REPRT/CKPFILE)  ---
+      * --- failed to open - unlike HOLCAL/AUDLOG,     ---
+      * --- which are optional bolt-ons the run can    ---
+      * --- do without, none of these three are        ---
+      * --- optional for a batch date-calculation run, ---
+      * --- so a bad DD stops the job instead of       ---
+      * --- silently reading/writing an unopened file. ---
+      * ------------------------------------------------
+       abend-open.
+           display "DATECALC - OPEN FAILED FOR " w-badfil
+                   " FILE STATUS " w-badsts.
+           move 12                     to return-code.
+           stop run.
+
+      * ------------------------------------------------
+      * --- Load the checkpoint left by a prior run.  ---
+      * --- w-restart = Y : resume, counts re-derived ---
+      * --- from REPRT itself (rea-rept-tally) ; N :  ---
+      * --- fresh run, start clean                    ---
+      * ------------------------------------------------
+       ini-checkpoint.
+           move "N"                    to w-restart.
+           open input ckpt-file.
+           if w-ckptsts = "00"
+              read ckpt-file
+                 at end continue
+              end-read
+              if w-ckptsts = "00" and ckp-status = "R"
+                 move "Y"              to w-restart
+              end-if
+              close ckpt-file
+           end-if.
+       end-ini-checkpoint.
+
+      * ------------------------------------------------
+      * --- REPRT itself is the only record of what a ---
+      * --- prior run actually finished writing, so a ---
+      * --- restart re-reads it and re-tallies w-cnt-  ---
+      * --- tot/w-cnt-rc-t from the detail lines that  ---
+      * --- are really there, rather than trusting a   ---
+      * --- separately-kept counter that could drift   ---
+      * --- out of step with REPRT if a run abended    ---
+      * --- between printing a line and saving it.     ---
+      * ------------------------------------------------
+       rea-rept-tally.
+           move 0                      to w-cnt-tot.
+           move 0                      to w-cnt-rc-t(1) w-cnt-rc-t(2)
+                                          w-cnt-rc-t(3) w-cnt-rc-t(4)
+                                          w-cnt-rc-t(5) w-cnt-rc-t(6)
+                                          w-cnt-rc-t(7) w-cnt-rc-t(8)
+                                          w-cnt-rc-t(9) w-cnt-rc-t(10).
+           move "N"                    to w-tlyeof.
+           open input rept-file.
+           if w-reptsts not = "00"
+              move "REPRT"             to w-badfil
+              move w-reptsts           to w-badsts
+              go to abend-open
+           end-if.
+      * --- skip the two REPRT header lines (w-rpthdr1/w-rpthdr2, ---
+      * --- see wrt-header) before rea-rept-loop starts treating ---
+      * --- whatever it reads as a real detail record            ---
+           read rept-file
+              at end move "Y"          to w-tlyeof
+           end-read.
+           if w-tlyeof not = "Y"
+              read rept-file
+                 at end move "Y"       to w-tlyeof
+              end-read
+           end-if.
+           if w-tlyeof not = "Y"
+              read rept-file
+                 at end move "Y"       to w-tlyeof
+              end-read
+           end-if.
+           if w-tlyeof not = "Y"
+              perform rea-rept-loop thru end-rea-rept-loop
+           end-if.
+           close rept-file.
+       end-rea-rept-tally.
+
+      * ------------------------------------------------
+      * --- One already-buffered REPRT detail line,   ---
+      * --- repeated until REPRT is exhausted.        ---
+      * ------------------------------------------------
+       rea-rept-loop.
+           move rpt-line               to w-rptdtl.
+           add  1                      to w-cnt-tot.
+           compute w-rcidx = w-rd-return + 1.
+           add  1                      to w-cnt-rc-t(w-rcidx).
+           read rept-file
+              at end move "Y"          to w-tlyeof
+           end-read.
+           if w-tlyeof not = "Y"       go to rea-rept-loop.
+       end-rea-rept-loop.
+
+      * ------------------------------------------------
+      * --- Skip the transactions a prior run already ---
+      * --- processed before it abended (w-cnt-tot     ---
+      * --- transactions read so far, per REPRT tally) ---
+      * ------------------------------------------------
+       skp-trans.
+           move 1                      to w-skpidx.
+           if w-skpidx <= w-cnt-tot
+              perform skp-trans-loop thru end-skp-trans-loop
+           end-if.
+       end-skp-trans.
+
+      * ------------------------------------------------
+      * --- Discard one already-processed transaction, ---
+      * --- repeated until w-cnt-tot are skipped or    ---
+      * --- TRANFILE runs out first.                   ---
+      * ------------------------------------------------
+       skp-trans-loop.
+           read tran-file
+              at end move "Y"          to w-eof
+           end-read.
+           if w-eof = "Y"              go to end-skp-trans-loop.
+           add  1                      to w-skpidx.
+           if w-skpidx <= w-cnt-tot    go to skp-trans-loop.
+       end-skp-trans-loop.
+
+      * ------------------------------------------------
+      * --- Mark a run in progress. Written once, up  ---
+      * --- front, before the first transaction - the  ---
+      * --- resume point on a restart comes from REPRT ---
+      * --- itself (rea-rept-tally), so this file only ---
+      * --- has to say whether the last run finished,  ---
+      * --- not track how far it got.                 ---
+      * ------------------------------------------------
+       wrt-checkpoint.
+           open output ckpt-file.
+           if w-ckptsts not = "00"
+              move "CKPFILE"           to w-badfil
+              move w-ckptsts           to w-badsts
+              go to abend-open
+           end-if.
+           move "R"                    to ckp-status.
+           write ckp-record.
+           close ckpt-file.
+       end-wrt-checkpoint.
+
+      * ------------------------------------------------
+      * --- Run completed clean : mark the checkpoint ---
+      * --- so the next run starts fresh, not restart ---
+      * ------------------------------------------------
+       fin-checkpoint.
+           open output ckpt-file.
+           if w-ckptsts not = "00"
+              move "CKPFILE"           to w-badfil
+              move w-ckptsts           to w-badsts
+              go to abend-open
+           end-if.
+           move "C"                    to ckp-status.
+           write ckp-record.
+           close ckpt-file.
+       end-fin-checkpoint.
+
+      * -----------------------------
+      * --- Read next transaction ---
+      * -----------------------------
+       rea-trans.
+           read tran-file
+              at end move "Y"          to w-eof
+           end-read.
+       end-rea-trans.
+
+      * -------------------------------------
+      * --- Call libdate and print result ---
+      * -------------------------------------
+       prc-trans.
+           add  1                      to w-cnt-tot.
+           initialize                     libdat-buffer.
+           move "Y"                    to libdat-audit.
+           move "DATECALC"             to libdat-caller.
+           evaluate dtc-fnccod
+              when "ADD"
+                 move dtc-datin1       to libdat-datin1
+                 move dtc-nbrday       to libdat-nbrday
+                 call "lbdate_addday" using libdat-buffer
+              when "SUB"
+                 move dtc-datin1       to libdat-datin1
+                 move dtc-nbrday       to libdat-nbrday
+                 call "lbdate_subday" using libdat-buffer
+              when "NBR"
+                 move dtc-datin1       to libdat-datin1
+                 move dtc-datin2       to libdat-datin2
+                 call "libdat_nbrday" using libdat-buffer
+              when "STR"
+                 move dtc-datin1       to libdat-datin1
+                 move dtc-codlng       to libdat-codlng
+                 move dtc-format       to libdat-format
+                 call "libdat_dat2str" using libdat-buffer
+      * --- 9 : unrecognized function code - this driver's own  ---
+      * --- error, not one of libdat.cpy's documented 0-6 codes ---
+              when other
+                 move 9                to libdat-return
+           end-evaluate.
+           perform wrt-detail thru end-wrt-detail.
+           compute w-rcidx = libdat-return + 1.
+           add  1                      to w-cnt-rc-t(w-rcidx).
+       end-prc-trans.
+
+      * -----------------------------
+      * --- Print the report head ---
+      * -----------------------------
+       wrt-header.
+           write rpt-line              from w-rpthdr1.
+           write rpt-line              from w-rpthdr2.
+       end-wrt-header.
+
+      * -------------------------------
+      * --- Print one detail line   ---
+      * -------------------------------
+       wrt-detail.
+           move dtc-fnccod             to w-rd-fnc.
+           move dtc-datin1             to w-rd-datin1.
+           move dtc-datin2             to w-rd-datin2.
+           move dtc-nbrday             to w-rd-nbrday.
+           move dtc-codlng             to w-rd-codlng.
+           move dtc-format             to w-rd-format.
+           move libdat-datrst          to w-rd-datrst.
+           move libdat-nbrrst          to w-rd-nbrrst.
+           move libdat-strrst          to w-rd-strrst.
+           move libdat-return          to w-rd-return.
+           write rpt-line              from w-rptdtl.
+       end-wrt-detail.
+
+      * --------------------------------------------
+      * --- Print the trailer (counts per return) ---
+      * --------------------------------------------
+       wrt-trailer.
+           move w-cnt-tot              to w-rt-tot.
+           write rpt-line              from w-rpttrl1.
+           write rpt-line              from w-rpttrl2.
+           move 0                      to w-rcidx.
+           perform wrt-trailer-loop thru end-wrt-trailer-loop.
+       end-wrt-trailer.
+
+      * ------------------------------------------------
+      * --- One return-code occurrence line, repeated ---
+      * --- for return-code buckets 0 through 9.      ---
+      * ------------------------------------------------
+       wrt-trailer-loop.
+           move w-rcidx                to w-rt-rc.
+           move w-cnt-rc-t(w-rcidx + 1)
+                                        to w-rt-cnt.
+           write rpt-line              from w-rpttrl3.
+           add  1                      to w-rcidx.
+           if w-rcidx < 10             go to wrt-trailer-loop.
+       end-wrt-trailer-loop.
