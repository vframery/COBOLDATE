@@ -0,0 +1,23 @@
+//DATECALR JOB (ACCT#),'DATECALC RESTART',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* Bulk date-calculation driver for libdate - RESTART RUN.
+//* Use this member (instead of DATECALC) to resume a job that
+//* abended partway through TRANFILE. It is identical to DATECALC
+//* except it does NOT delete REPRT first: DATECALC's own restart
+//* logic reads CKPFILE, finds a run left in progress, re-tallies
+//* REPRT to find how far the last run got, and appends the
+//* remaining detail lines and a fresh trailer onto the same REPRT
+//* - deleting it here would destroy the very records the restart
+//* needs to re-derive its resume point from.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=DATECALC
+//STEPLIB  DD DSN=PROD.LIBDATE.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DATECALC.TRANFILE,DISP=SHR
+//HOLCAL   DD DSN=PROD.LIBDATE.HOLCAL,DISP=SHR
+//CKPFILE  DD DSN=PROD.DATECALC.CKPFILE,DISP=SHR
+//AUDLOG   DD DSN=PROD.LIBDATE.AUDLOG,DISP=SHR
+//REPRT    DD DSN=PROD.DATECALC.REPRT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),RECFM=FB,LRECL=132
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
