@@ -0,0 +1,49 @@
+      *-----------------------------------------------------------------
+      *--- French month/day names for libdate dat2str --------------
+      *-----------------------------------------------------------------
+       01  c-frmthl.
+           02 filler                   pic x(10) value "janvier".
+           02 filler                   pic x(10) value "fevrier".
+           02 filler                   pic x(10) value "mars".
+           02 filler                   pic x(10) value "avril".
+           02 filler                   pic x(10) value "mai".
+           02 filler                   pic x(10) value "juin".
+           02 filler                   pic x(10) value "juillet".
+           02 filler                   pic x(10) value "aout".
+           02 filler                   pic x(10) value "septembre".
+           02 filler                   pic x(10) value "octobre".
+           02 filler                   pic x(10) value "novembre".
+           02 filler                   pic x(10) value "decembre".
+      *
+       01  c-frmths.
+           02 filler                   pic x(4)  value "janv".
+           02 filler                   pic x(4)  value "fevr".
+           02 filler                   pic x(4)  value "mars".
+           02 filler                   pic x(4)  value "avr.".
+           02 filler                   pic x(4)  value "mai".
+           02 filler                   pic x(4)  value "juin".
+           02 filler                   pic x(4)  value "juil".
+           02 filler                   pic x(4)  value "aout".
+           02 filler                   pic x(4)  value "sept".
+           02 filler                   pic x(4)  value "oct.".
+           02 filler                   pic x(4)  value "nov.".
+           02 filler                   pic x(4)  value "dec.".
+      *
+      * --- day names, index 1 = sunday .. 7 = saturday ---
+       01  c-frdayl.
+           02 filler                   pic x(10) value "dimanche".
+           02 filler                   pic x(10) value "lundi".
+           02 filler                   pic x(10) value "mardi".
+           02 filler                   pic x(10) value "mercredi".
+           02 filler                   pic x(10) value "jeudi".
+           02 filler                   pic x(10) value "vendredi".
+           02 filler                   pic x(10) value "samedi".
+      *
+       01  c-frdays.
+           02 filler                   pic x(4)  value "dim.".
+           02 filler                   pic x(4)  value "lun.".
+           02 filler                   pic x(4)  value "mar.".
+           02 filler                   pic x(4)  value "mer.".
+           02 filler                   pic x(4)  value "jeu.".
+           02 filler                   pic x(4)  value "ven.".
+           02 filler                   pic x(4)  value "sam.".
