@@ -0,0 +1,42 @@
+//DATECALJ JOB (ACCT#),'DATECALC BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* Bulk date-calculation driver for libdate - FRESH RUN.
+//* Reads TRANFILE (one date-calculation request per record, see
+//* dtctran.cpy) and prints REPRT: input, computed libdat-datrst/
+//* nbrrst/strrst and libdat-return per line, with a trailer count
+//* of errors by return-code value.
+//* CKPFILE just flags whether the last run finished clean or is
+//* still in progress - the resume point itself comes from REPRT,
+//* which DATECALC re-reads and re-tallies on a restart, so REPRT
+//* has to be a cataloged dataset it can re-open and append to
+//* rather than a fresh SYSOUT dataset every step.
+//* Every transaction is run with libdat-audit on, so AUDLOG picks
+//* up a traceable row for any call libdate itself rejects/defaults.
+//*
+//* This is the FRESH-RUN member: STEP005 deletes any REPRT left
+//* over from a completed prior run before STEP010 starts, so
+//* DISP=(MOD,...) on the REPRT DD below allocates it new (MOD
+//* behaves like NEW when the dataset does not already exist) and
+//* the report always starts clean. If an earlier run abended,
+//* operations reruns DATECALR instead of this member - that one
+//* skips the delete step so DATECALC can append to the same
+//* REPRT its restart logic re-reads and re-tallies.
+//*-----------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  SET MAXCC = 0
+  DELETE PROD.DATECALC.REPRT
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=DATECALC
+//STEPLIB  DD DSN=PROD.LIBDATE.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DATECALC.TRANFILE,DISP=SHR
+//HOLCAL   DD DSN=PROD.LIBDATE.HOLCAL,DISP=SHR
+//CKPFILE  DD DSN=PROD.DATECALC.CKPFILE,DISP=SHR
+//AUDLOG   DD DSN=PROD.LIBDATE.AUDLOG,DISP=SHR
+//REPRT    DD DSN=PROD.DATECALC.REPRT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),RECFM=FB,LRECL=132
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
