@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      *--- Record layout for the HOLCAL bank-holiday calendar file ----
+      *--- One row per bank holiday per year, maintained by ops -------
+      *-----------------------------------------------------------------
+       01  hol-record.
+           02 hol-date                 pic 9(8).
+           02 hol-libel                pic x(30).
