@@ -0,0 +1,49 @@
+      *-----------------------------------------------------------------
+      *--- Spanish month/day names for libdate dat2str ---------------
+      *-----------------------------------------------------------------
+       01  c-esmthl.
+           02 filler                   pic x(10) value "enero".
+           02 filler                   pic x(10) value "febrero".
+           02 filler                   pic x(10) value "marzo".
+           02 filler                   pic x(10) value "abril".
+           02 filler                   pic x(10) value "mayo".
+           02 filler                   pic x(10) value "junio".
+           02 filler                   pic x(10) value "julio".
+           02 filler                   pic x(10) value "agosto".
+           02 filler                   pic x(10) value "septiembre".
+           02 filler                   pic x(10) value "octubre".
+           02 filler                   pic x(10) value "noviembre".
+           02 filler                   pic x(10) value "diciembre".
+      *
+       01  c-esmths.
+           02 filler                   pic x(4)  value "ene.".
+           02 filler                   pic x(4)  value "feb.".
+           02 filler                   pic x(4)  value "mar.".
+           02 filler                   pic x(4)  value "abr.".
+           02 filler                   pic x(4)  value "may.".
+           02 filler                   pic x(4)  value "jun.".
+           02 filler                   pic x(4)  value "jul.".
+           02 filler                   pic x(4)  value "ago.".
+           02 filler                   pic x(4)  value "sep.".
+           02 filler                   pic x(4)  value "oct.".
+           02 filler                   pic x(4)  value "nov.".
+           02 filler                   pic x(4)  value "dic.".
+      *
+      * --- day names, index 1 = sunday .. 7 = saturday ---
+       01  c-esdayl.
+           02 filler                   pic x(10) value "domingo".
+           02 filler                   pic x(10) value "lunes".
+           02 filler                   pic x(10) value "martes".
+           02 filler                   pic x(10) value "miercoles".
+           02 filler                   pic x(10) value "jueves".
+           02 filler                   pic x(10) value "viernes".
+           02 filler                   pic x(10) value "sabado".
+      *
+       01  c-esdays.
+           02 filler                   pic x(4)  value "dom.".
+           02 filler                   pic x(4)  value "lun.".
+           02 filler                   pic x(4)  value "mar.".
+           02 filler                   pic x(4)  value "mie.".
+           02 filler                   pic x(4)  value "jue.".
+           02 filler                   pic x(4)  value "vie.".
+           02 filler                   pic x(4)  value "sab.".
