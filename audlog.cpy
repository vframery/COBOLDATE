@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *--- Record layout for the shared AUDLOG audit file --------------
+      *--- One row per libdate call ending in a non-zero return -------
+      *-----------------------------------------------------------------
+       01  aud-record.
+           02 aud-timestamp            pic x(14).
+           02 aud-pgmnam               pic x(8).
+           02 aud-entry                pic x(15).
+           02 aud-datin1               pic 9(8).
+           02 aud-datin2               pic 9(8).
+           02 aud-nbrday               pic 9(3).
+           02 aud-codfmt               pic x(3).
+           02 aud-return               pic 9.
