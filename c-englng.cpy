@@ -0,0 +1,49 @@
+      *-----------------------------------------------------------------
+      *--- English month/day names for libdate dat2str --------------
+      *-----------------------------------------------------------------
+       01  c-enmthl.
+           02 filler                   pic x(10) value "january".
+           02 filler                   pic x(10) value "february".
+           02 filler                   pic x(10) value "march".
+           02 filler                   pic x(10) value "april".
+           02 filler                   pic x(10) value "may".
+           02 filler                   pic x(10) value "june".
+           02 filler                   pic x(10) value "july".
+           02 filler                   pic x(10) value "august".
+           02 filler                   pic x(10) value "september".
+           02 filler                   pic x(10) value "october".
+           02 filler                   pic x(10) value "november".
+           02 filler                   pic x(10) value "december".
+      *
+       01  c-enmths.
+           02 filler                   pic x(4)  value "jan.".
+           02 filler                   pic x(4)  value "feb.".
+           02 filler                   pic x(4)  value "mar.".
+           02 filler                   pic x(4)  value "apr.".
+           02 filler                   pic x(4)  value "may".
+           02 filler                   pic x(4)  value "jun.".
+           02 filler                   pic x(4)  value "jul.".
+           02 filler                   pic x(4)  value "aug.".
+           02 filler                   pic x(4)  value "sep.".
+           02 filler                   pic x(4)  value "oct.".
+           02 filler                   pic x(4)  value "nov.".
+           02 filler                   pic x(4)  value "dec.".
+      *
+      * --- day names, index 1 = sunday .. 7 = saturday ---
+       01  c-endayl.
+           02 filler                   pic x(10) value "sunday".
+           02 filler                   pic x(10) value "monday".
+           02 filler                   pic x(10) value "tuesday".
+           02 filler                   pic x(10) value "wednesday".
+           02 filler                   pic x(10) value "thursday".
+           02 filler                   pic x(10) value "friday".
+           02 filler                   pic x(10) value "saturday".
+      *
+       01  c-endays.
+           02 filler                   pic x(4)  value "sun.".
+           02 filler                   pic x(4)  value "mon.".
+           02 filler                   pic x(4)  value "tue.".
+           02 filler                   pic x(4)  value "wed.".
+           02 filler                   pic x(4)  value "thu.".
+           02 filler                   pic x(4)  value "fri.".
+           02 filler                   pic x(4)  value "sat.".
