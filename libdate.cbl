@@ -12,65 +12,124 @@
       *    dates, give the result in libdat-nbrrst
       *    - libdat_dat2str: give you the full date string of the datin1
       *    date in libdat-strrst
+      *    - libdat_nxtbda : give you the next business day (skipping
+      *    week-ends and HOLCAL holidays) on or after datin1, result in
+      *    libdat-datrst
+      *    - libdat_addbda : add nbrday business days to datin1 (skipping
+      *    week-ends and HOLCAL holidays), result in libdat-datrst
       *-----------------------------------------------------------------
        identification division.
        program-id.    libdate.
        author.        Vin0u.
        date-written.  10-06-2016.
 
+      * -------------------------------
+      * --- Bank holiday calendar   ---
+      * --- (used by nxtbda/addbda) ---
+      * -------------------------------
+       environment division.
+       input-output section.
+       file-control.
+           select holcal-file assign to "HOLCAL"
+               organization is indexed
+               access mode is dynamic
+               record key is hol-date
+               file status is w-holstat.
+           select audlog-file assign to "AUDLOG"
+               organization is sequential
+               file status is w-audstat.
+
       * -----------------------
       * --- Common variable ---
       * -----------------------
        data division.
+       file section.
+       fd  holcal-file.
+           copy "holcal.cpy".
+      *
+       fd  audlog-file.
+           copy "audlog.cpy".
+
        working-storage section.
       *
        77  w-nbrday                    pic 9(3).
+       77  w-nbrcnt                    pic 9(5).
+       77  w-fevyr                     pic 9(4).
+       77  w-ctrsts                    pic 9.
+       77  w-holstat                   pic xx.
+       77  w-holopn                    pic x     value "N".
+       77  w-isbday                    pic x.
+       77  w-isholi                    pic x.
+       77  w-audstat                   pic xx.
+       77  w-audopn                    pic x     value "N".
+       77  w-entnam                    pic x(15).
 
       * ---------------------------
       * --- Structured variable ---
       * ---------------------------
        01  w-reddat                    pic 9(8).
        01  r-reddat              redefines w-reddat.
-           02 r-year                   pic 99.
+           02 r-year                   pic 9(4).
            02 r-month                  pic 99.
            02 r-day                    pic 99.
 
+      * --- Date under control (in/out of ctr-datein) ---
+       01  w-ctrdat                    pic 9(8).
+       01  r-ctrdat              redefines w-ctrdat.
+           02 r-ctryear                pic 9(4).
+           02 r-ctrmth                 pic 99.
+           02 r-ctrday                 pic 99.
+
       * --- Constants ---
        01  t-maxday.
-           02 filler                   pic XX    value 31.
-           02 c-fevday                 pic XX.
-           02 filler                   pic X(  ) value
-             "31303130313031303130".
+           02 filler                   pic 99    value 31.
+           02 c-fevday                 pic 99.
+           02 filler                   pic x(20) value
+             "31303130313130313031".
       *
        01  r-maxday               redefines t-maxday.
            02 c-maxday                 pic 99 occurs 12.
       *
-       01  w-mthlng                    pic x(  ).
+       01  w-mthlng                    pic x(120).
        01  r-mthlng               redefines w-mthlng.
-           02 c-mthlng               occurs 12.
+           02 c-mthlng                 pic x(10) occurs 12.
       *
-       01  w-mthsho                    pic x(  ).
+       01  w-mthsho                    pic x(48).
        01  r-mthsho               redefines w-mthsho.
-           02 c-mthsho               occurs 12.
+           02 c-mthsho                 pic x(4)  occurs 12.
       *
-       01  w-daylng                    pic x(240).
-       01  r-daylng               redefines w-mthlng.
-           02 c-daylng               occurs 12.
+       01  w-daylng                    pic x(70).
+       01  r-daylng               redefines w-daylng.
+           02 c-daylng                 pic x(10) occurs 7.
       *
-       01  w-daysho                    pic x(60).
-       01  r-daysho               redefines w-mthsho.
-           02 c-daysho               occurs 12.
+       01  w-daysho                    pic x(28).
+       01  r-daysho               redefines w-daysho.
+           02 c-daysho                 pic x(4)  occurs 7.
+
+      * --- Day-of-week working fields (Zeller's congruence) ---
+       77  w-zyear                     pic 9(4).
+       77  w-zmonth                    pic 99.
+       77  w-zday                      pic 99.
+       77  w-zj                        pic 99.
+       77  w-zk                        pic 99.
+       77  w-zt13                      pic 99.
+       77  w-zk4                       pic 99.
+       77  w-zj4                       pic 99.
+       77  w-zh                        pic 9.
+       77  w-dow                       pic 9.
+       01  w-libday                    pic x(10).
 
       * --- constant language copy ---
            copy "c-frelng.cpy".
            copy "c-englng.cpy".
+           copy "c-esplng.cpy".
 
       * -----------------
       * --- Link copy ---
       * -----------------
        linkage section.
       *
-           copy libdat-buffer.
+           copy "libdat.cpy".
 
       * -----------------------
       * --- Loading library ---
@@ -78,35 +137,193 @@
        procedure division using libdat-buffer.
 
       * --- Calcul february day max ---
-todo
+       cal-fevday.
+           if (function mod(w-fevyr, 4) = 0
+                   and function mod(w-fevyr, 100) not = 0)
+              or   function mod(w-fevyr, 400) = 0
+              move 29                  to c-fevday
+           else
+              move 28                  to c-fevday
+           end-if.
+       end-cal-fevday.
+       main-line.
            exit program.
 
+      * ------------------------------------------------
+      * --- Validate an incoming date (w-ctrdat)      ---
+      * --- in  : w-ctrdat = date to check            ---
+      * --- out : w-ctrdat = 0 valid / not 0 invalid  ---
+      * ------------------------------------------------
+       ctr-datein.
+           move 0                      to w-ctrsts.
+           if r-ctrmth < 1 or r-ctrmth > 12
+              move 1                   to w-ctrsts
+           else
+              move r-ctryear           to w-fevyr
+              perform cal-fevday thru end-cal-fevday
+              if r-ctrday < 1
+                 or r-ctrday > c-maxday(r-ctrmth)
+                 move 1                to w-ctrsts
+              end-if
+           end-if.
+           move w-ctrsts               to w-ctrdat.
+       end-ctr-datein.
+
+      * ------------------------------------------------
+      * --- Log a non-zero libdat-return to AUDLOG     ---
+      * --- (only when the caller asked for it)        ---
+      * --- w-entnam must hold the calling entry name  ---
+      * ------------------------------------------------
+       wrt-audit.
+           if libdat-audit = "Y" and libdat-return not = 0
+              if w-audopn = "N"
+                 open extend audlog-file
+                 if w-audstat not = "00"
+                    open output audlog-file
+                 end-if
+                 if w-audstat = "00"
+                    move "Y"           to w-audopn
+                 else
+                    move "F"           to w-audopn
+                 end-if
+              end-if
+              if w-audopn = "Y"
+                 move function current-date(1:14)
+                                        to aud-timestamp
+                 move libdat-caller    to aud-pgmnam
+                 move w-entnam         to aud-entry
+                 move libdat-datin1    to aud-datin1
+                 move libdat-datin2    to aud-datin2
+                 move libdat-nbrday    to aud-nbrday
+                 move libdat-codlng    to aud-codfmt(1:2)
+                 move libdat-format    to aud-codfmt(3:1)
+                 move libdat-return    to aud-return
+                 write aud-record
+              end-if
+           end-if.
+       end-wrt-audit.
+
+      * ------------------------------------------
+      * --- Give the day of week of w-reddat    ---
+      * --- (Zeller's congruence), result in    ---
+      * --- w-libday, long or short per format  ---
+      * ------------------------------------------
+       cal-libday.
+           move r-year                 to w-zyear.
+           move r-month                to w-zmonth.
+           move r-day                  to w-zday.
+           if w-zmonth < 3
+              subtract 1               from w-zyear
+              add 12                   to w-zmonth
+           end-if.
+           divide w-zyear by 100 giving w-zj remainder w-zk.
+           compute w-zt13 = (13 * (w-zmonth + 1)) / 5.
+           divide w-zk by 4 giving w-zk4.
+           divide w-zj by 4 giving w-zj4.
+           compute w-zh =
+               function mod(w-zday + w-zt13 + w-zk + w-zk4
+                            + w-zj4 + (5 * w-zj), 7).
+           compute w-dow = function mod(w-zh + 6, 7) + 1.
+           if libdat-format = "L"
+              move c-daylng(w-dow)     to w-libday
+           else
+              move c-daysho(w-dow)     to w-libday
+           end-if.
+       end-cal-libday.
+
+      * ------------------------------------------
+      * --- Advance w-reddat by one calendar day---
+      * ------------------------------------------
+       cal-nextday.
+           add  1                      to r-day.
+           if r-day > c-maxday(r-month)
+              move  1                  to r-day
+              add   1                  to r-month
+              if r-month > 12
+                 add  1                to r-year
+                 move 1                to r-month
+                 move r-year           to w-fevyr
+                 perform cal-fevday thru end-cal-fevday
+              end-if
+           end-if.
+       end-cal-nextday.
+
+      * ------------------------------------------------
+      * --- Is w-reddat a HOLCAL holiday ? (w-isholi)  ---
+      * --- "N" if the calendar can't be read          ---
+      * ------------------------------------------------
+       cal-isholi.
+           move "N"                    to w-isholi.
+           if w-holopn = "Y"
+              move w-reddat             to hol-date
+              read holcal-file
+                 invalid key move "N"  to w-isholi
+                 not invalid key move "Y" to w-isholi
+              end-read
+           end-if.
+       end-cal-isholi.
+
+      * ------------------------------------------------
+      * --- Is w-reddat a business day ? (w-isbday)   ---
+      * --- Not a week-end and not a HOLCAL holiday   ---
+      * ------------------------------------------------
+       cal-isbday.
+           perform cal-libday thru end-cal-libday.
+           if w-dow = 1 or w-dow = 7
+              move "N"                 to w-isbday
+           else
+              perform cal-isholi thru end-cal-isholi
+              if w-isholi = "Y"
+                 move "N"              to w-isbday
+              else
+                 move "Y"              to w-isbday
+              end-if
+           end-if.
+       end-cal-isbday.
+
+      * ------------------------------------------------
+      * --- ENTRY is a statement, not a paragraph name, ---
+      * --- so it cannot close a PERFORM ... THRU range ---
+      * --- on its own - this guard paragraph gives     ---
+      * --- cal-isbday thru end-cal-isbday a real       ---
+      * --- boundary so it can't fall through into the  ---
+      * --- lbdate_addday entry logic below.            ---
+      * ------------------------------------------------
+       cal-isbday-exit.
+           continue.
+
       * --------------------------
       * --- Add days to a date ---
       * --- Result in datrst   ---
       * --------------------------
-       entry lbdate_addday using libdat-buffer.
-      
+       entry "lbdate_addday" using libdat-buffer.
+           move "lbdate_addday"       to w-entnam.
+
       * --- Entry control ---
-           if libdat_datin1 = 0
+           if libdat-datin1 = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            move libdat-datin1          to w-ctrdat.
            perform ctr-datein thru end-ctr-datein.
            if w-ctrdat not = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            if libdat-nbrday = 0
               move 3                   to libdat-return
               move libdat-datin1       to libdat-datrst
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
 
       * --- adding days ----
            move libdat-nbrday          to w-nbrday.
            move libdat-datin1          to w-reddat.
+           move r-year                 to w-fevyr.
+           perform cal-fevday thru end-cal-fevday.
        bou-addday.
            add  1                      to r-day.
            if r-day > c-maxday(r-month)
@@ -115,12 +332,15 @@ todo
               if r-month > 12
                  add  1                to r-year
                  move 1                to r-month
-              end-if.
+                 move r-year           to w-fevyr
+                 perform cal-fevday thru end-cal-fevday
+              end-if
            end-if.
            subtract 1                from w-nbrday.
            if w-nbrday > 0             go to bou-addday.
            move w-reddat               to libdat-datrst.
            move  0                     to libdat-return.
+           perform wrt-audit thru end-wrt-audit.
            exit program.
 
 
@@ -128,28 +348,34 @@ todo
       * --- subtract days from a date ---
       * --- Result in datrst          ---
       * ---------------------------------
-       entry lbdate_subday using libdat-buffer.
+       entry "lbdate_subday" using libdat-buffer.
+           move "lbdate_subday"       to w-entnam.
       
       * --- Entry control ---
-           if libdat_datin1 = 0
+           if libdat-datin1 = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            move libdat-datin1          to w-ctrdat.
            perform ctr-datein thru end-ctr-datein.
            if w-ctrdat not = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            if libdat-nbrday = 0
               move 3                   to libdat-return
               move libdat-datin1       to libdat-datrst
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
 
       * --- subtracting days ----
            move libdat-nbrday          to w-nbrday.
            move libdat-datin1          to w-reddat.
+           move r-year                 to w-fevyr.
+           perform cal-fevday thru end-cal-fevday.
        bou-subday.
            subtract 1                from r-day.
            if r-day < 1
@@ -157,6 +383,8 @@ todo
               if r-month < 1
                  subtract 1          from r-year
                  move    12            to r-month
+                 move r-year           to w-fevyr
+                 perform cal-fevday thru end-cal-fevday
               end-if
               move  c-maxday(r-month)  to r-day
            end-if.
@@ -164,38 +392,45 @@ todo
            if w-nbrday > 0             go to bou-subday.
            move w-reddat               to libdat-datrst.
            move  0                     to libdat-return.
+           perform wrt-audit thru end-wrt-audit.
            exit program.
 
       * ------------------------------------
       * --- Number days beetween 2 dates ---
       * ------------------------------------
-       entry libdat_nbrday using libdat-buffer.
+       entry "libdat_nbrday" using libdat-buffer.
+           move "libdat_nbrday"       to w-entnam.
       *
       * --- Entry control ---
-           if libdat_datin1 = 0
+           if libdat-datin1 = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            move libdat-datin1          to w-ctrdat.
            perform ctr-datein thru end-ctr-datein.
            if w-ctrdat not = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
-           if libdat_datin2 = 0
+           if libdat-datin2 = 0
               move 2                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            move libdat-datin2          to w-ctrdat.
            perform ctr-datein thru end-ctr-datein.
            if w-ctrdat not = 0
               move 2                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            if libdat-datin1 = libdat-datin2
-              move libdat-datin1       to lidat-datrst
+              move libdat-datin1       to libdat-datrst
               move 0                   to libdat-nbrrst
               move 0                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
 
@@ -209,7 +444,9 @@ todo
            end-if.
 
       * --- adding days ----
-           move 0                      to libdat-nbrrst.
+           move 0                      to w-nbrcnt.
+           move r-year                 to w-fevyr.
+           perform cal-fevday thru end-cal-fevday.
        bou-nbrday.
            add  1                      to r-day.
            if r-day > c-maxday(r-month)
@@ -218,32 +455,45 @@ todo
               if r-month > 12
                  add  1                to r-year
                  move 1                to r-month
-              end-if.
+                 move r-year           to w-fevyr
+                 perform cal-fevday thru end-cal-fevday
+              end-if
            end-if.
-           ADD  1                      to libdat-nbrrst.
-           if w-reddat not = libdat-datrst 
+           ADD  1                      to w-nbrcnt.
+           if w-reddat not = libdat-datrst
                                        go to bou-nbrday.
-           move  0                     to libdat-return.
+      * --- overflow : more than 999 days, result won't fit nbrrst ---
+           if w-nbrcnt > 999
+              move 999                 to libdat-nbrrst
+              move 6                   to libdat-return
+           else
+              move w-nbrcnt            to libdat-nbrrst
+              move 0                   to libdat-return
+           end-if.
+           perform wrt-audit thru end-wrt-audit.
            exit program.
 
       * ----------------------
       * --- Date to string ---
       * ----------------------
-       entry libdat_dat2str using libdat-buffer.
+       entry "libdat_dat2str" using libdat-buffer.
+           move "libdat_dat2str"      to w-entnam.
       *
       * --- Entry control ---
-           move  9                     to libdat-return.
-           if libdat_datin1 = 0
+           move  0                     to libdat-return.
+           if libdat-datin1 = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
            move libdat-datin1          to w-ctrdat.
            perform ctr-datein thru end-ctr-datein.
            if w-ctrdat not = 0
               move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
               exit program
            end-if.
-           if libdat-codlng not = "FR" and not = "EN"
+           if libdat-codlng not = "FR" and not = "EN" and not = "ES"
                move 4                   to libdat-return
                move "FR"                to libdat-codlng
            end-if.
@@ -265,6 +515,10 @@ todo
                       move c-enmths     to w-mthsho
                       move c-endayl     to w-daylng
                       move c-endays     to w-daysho
+            when "ES" move c-esmthl     to w-mthlng
+                      move c-esmths     to w-mthsho
+                      move c-esdayl     to w-daylng
+                      move c-esdays     to w-daysho
            end-evaluate.
            move libdat-datin1           to w-reddat.
 
@@ -309,5 +563,104 @@ todo
                             r-year      delimited by size
                                       into libdat-strrst
            end-evaluate.
-           move 0                       to libdat-return.
+           perform wrt-audit thru end-wrt-audit.
+           exit program.
+
+      * ------------------------------------------------
+      * --- Next business day on or after datin1      ---
+      * --- (skip week-ends and HOLCAL holidays)      ---
+      * --- Result in datrst                          ---
+      * ------------------------------------------------
+       entry "libdat_nxtbda" using libdat-buffer.
+           move "libdat_nxtbda"       to w-entnam.
+
+      * --- Entry control ---
+           if libdat-datin1 = 0
+              move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
+              exit program
+           end-if.
+           move libdat-datin1          to w-ctrdat.
+           perform ctr-datein thru end-ctr-datein.
+           if w-ctrdat not = 0
+              move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
+              exit program
+           end-if.
+
+           move libdat-datin1          to w-reddat.
+           move r-year                 to w-fevyr.
+           perform cal-fevday thru end-cal-fevday.
+           perform opn-holcal thru end-opn-holcal.
+       bou-nxtbda.
+           perform cal-isbday thru end-cal-isbday.
+           if w-isbday = "N"
+              perform cal-nextday thru end-cal-nextday
+              go to bou-nxtbda
+           end-if.
+           move w-reddat               to libdat-datrst.
+           move  0                     to libdat-return.
+           perform wrt-audit thru end-wrt-audit.
            exit program.
+
+      * ------------------------------------------------
+      * --- Add nbrday business days to datin1        ---
+      * --- (skip week-ends and HOLCAL holidays)      ---
+      * --- Result in datrst                          ---
+      * ------------------------------------------------
+       entry "libdat_addbda" using libdat-buffer.
+           move "libdat_addbda"       to w-entnam.
+
+      * --- Entry control ---
+           if libdat-datin1 = 0
+              move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
+              exit program
+           end-if.
+           move libdat-datin1          to w-ctrdat.
+           perform ctr-datein thru end-ctr-datein.
+           if w-ctrdat not = 0
+              move 1                   to libdat-return
+              perform wrt-audit thru end-wrt-audit
+              exit program
+           end-if.
+           if libdat-nbrday = 0
+              move 3                   to libdat-return
+              move libdat-datin1       to libdat-datrst
+              perform wrt-audit thru end-wrt-audit
+              exit program
+           end-if.
+
+           move libdat-nbrday          to w-nbrday.
+           move libdat-datin1          to w-reddat.
+           move r-year                 to w-fevyr.
+           perform cal-fevday thru end-cal-fevday.
+           perform opn-holcal thru end-opn-holcal.
+       bou-addbda.
+           perform cal-nextday thru end-cal-nextday.
+           perform cal-isbday thru end-cal-isbday.
+           if w-isbday = "Y"
+              subtract 1               from w-nbrday
+           end-if.
+           if w-nbrday > 0             go to bou-addbda.
+           move w-reddat               to libdat-datrst.
+           move  0                     to libdat-return.
+           perform wrt-audit thru end-wrt-audit.
+           exit program.
+
+      * ------------------------------------------------
+      * --- Open the HOLCAL calendar (best effort),   ---
+      * --- once per run - left open like AUDLOG so a ---
+      * --- large batch isn't paying an indexed-file  ---
+      * --- open/close on every business-day call     ---
+      * ------------------------------------------------
+       opn-holcal.
+           if w-holopn = "N"
+              open input holcal-file
+              if w-holstat = "00"
+                 move "Y"              to w-holopn
+              else
+                 move "F"              to w-holopn
+              end-if
+           end-if.
+       end-opn-holcal.
