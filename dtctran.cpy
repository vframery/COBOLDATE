@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      *--- Record layout for the DATECALC transaction file ------------
+      *--- One row per date-calculation request ------------------------
+      *-----------------------------------------------------------------
+       01  dtc-trans.
+      * --- ADD / SUB / NBR / STR ---
+           02 dtc-fnccod               pic x(3).
+           02 dtc-datin1               pic 9(8).
+           02 dtc-datin2               pic 9(8).
+           02 dtc-nbrday               pic 9(3).
+           02 dtc-codlng               pic x(2).
+           02 dtc-format               pic x.
